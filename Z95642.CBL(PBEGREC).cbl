@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+      *--------------------
+       PROGRAM-ID.    PBEGREC.
+       AUTHOR.        Burak Kozluca.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-REC  ASSIGN TO    ACCTREC
+                            ORGANIZATION INDEXED
+                            ACCESS       SEQUENTIAL
+                            RECORD       ACCT-KEY
+                            STATUS       ACCT-ST.
+           SELECT RPT-FILE  ASSIGN TO    RPTFILE
+                            STATUS       RPT-ST.
+       DATA DIVISION.
+      *--------------------
+       FILE SECTION.
+      *VSAM-FILE RECSZ: 48 KEY: 3
+       FD  ACCT-REC.
+       01  ACCT-FIELDS.
+           03 ACCT-KEY.
+              05 ACCT-ID            PIC S9(05)  COMP-3.
+           03 ACCT-DVZ              PIC 9(03)   COMP.
+           03 ACCT-NAME             PIC X(15).
+           03 ACCT-SURNAME          PIC X(15).
+           03 ACCT-DATE             PIC 9(8)    COMP-3.
+           03 ACCT-BALANCE          PIC 9(15)   COMP-3.
+
+       FD  RPT-FILE RECORDING MODE F.
+       01  RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 WS-PBEGCNV            PIC X(08)   VALUE 'PBEGCNV'.
+           05 WS-GRAND-BASE-TOTAL   PIC 9(15)   VALUE 0.
+           05 ACCT-ST               PIC 9(02).
+              88 ACCT-EOF                       VALUE 10.
+              88 ACCT-SUCCESS                   VALUE 00
+                                                      97.
+           05 RPT-ST                PIC 9(02).
+              88 RPT-SUCCESS                    VALUE 00
+                                                      97.
+           05 WS-GRAND-COUNT        PIC 9(07)   VALUE 0.
+           05 WS-GRAND-TOTAL        PIC 9(15)   VALUE 0.
+           05 WS-CURR-USED          PIC 9(03)   VALUE 0.
+           05 WS-CURR-FOUND         PIC X(01)   VALUE 'N'.
+              88 CURR-FOUND                     VALUE 'Y'.
+           05 WS-TAB-SUB            PIC 9(03)   VALUE 0.
+
+      *DOVIZ BAZINDA ARA-TOPLAM TABLOSU
+       01  WS-CURR-TABLE.
+           05 WS-CURR-ENTRY OCCURS 50 TIMES.
+              10 WS-CURR-CODE       PIC 9(03).
+              10 WS-CURR-COUNT      PIC 9(07).
+              10 WS-CURR-SUBTOTAL   PIC 9(15).
+
+      *TEK BIR DOVIZ ARA-TOPLAMININ TL'YE CEVRILMESI ICIN
+      *PBEGCNV ILE PAYLASILAN ALAN
+       01  WS-CNV-AREA.
+           05 WS-CNV-DVZ            PIC 9(03).
+           05 WS-CNV-AS-OF-DATE     PIC 9(08).
+           05 WS-CNV-BALANCE        PIC 9(15).
+           05 WS-CNV-BASE-BALANCE   PIC 9(15).
+           05 WS-CNV-RATE           PIC 9(07)V9(06).
+           05 WS-CNV-EFF-DATE       PIC 9(08).
+           05 WS-CNV-RC             PIC X(02).
+              88 CNV-OK                          VALUE '00'.
+              88 CNV-NOTFOUND                    VALUE '35'.
+
+      *ASAGIDAKI UC RAPOR SATIRI (BASLIK/DETAY/TOPLAM) AYNI SUTUN
+      *SINIRLARINI PAYLASIR - DVZ/BOSLUK/ADET/BOSLUK/BAKIYE/BOSLUK/
+      *TL KARSILIGI - BOYLECE ALT ALTA HIZALI YAZDIRILIRLAR
+       01  WS-HDR-LINE.
+           05 FILLER                PIC X(03) VALUE 'DVZ'.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(08) VALUE 'ADET'.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(15) VALUE 'BAKIYE TOPLAMI'.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(15) VALUE 'TL KARSILIGI'.
+           05 FILLER                PIC X(13) VALUE SPACES.
+      *DTL-BALANCE/DTL-BASE-BALANCE'DEKI TUM ALANLAR 0 ONDALIKLI
+      *(TAM SAYI) - KAYNAK ALANLARDA V YOK, BU YUZDEN VIRGUL EKLEME
+      *KARAKTERI KULLANILMIYOR (VIRGULLU BICIM ONDALIK GIBI OKUNUR)
+       01  WS-DTL-LINE.
+           05 DTL-DVZ               PIC 9(03).
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 DTL-COUNT             PIC Z,ZZZ,ZZ9.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 DTL-BALANCE           PIC Z(14)9.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 DTL-BASE-BALANCE      PIC Z(14)9.
+           05 DTL-BASE-TEXT REDEFINES
+              DTL-BASE-BALANCE      PIC X(15).
+           05 FILLER                PIC X(13) VALUE SPACES.
+       01  WS-TOT-LINE.
+           05 FILLER                PIC X(03) VALUE 'TOP'.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 TOT-COUNT             PIC Z,ZZZ,ZZ9.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 TOT-BALANCE           PIC Z(14)9.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 TOT-BASE-BALANCE      PIC Z(14)9.
+           05 FILLER                PIC X(13) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-PROCESS UNTIL ACCT-EOF.
+           PERFORM H500-PRINT-REPORT.
+           PERFORM H999-PROGRAM-EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT ACCT-REC.
+           IF NOT ACCT-SUCCESS
+              DISPLAY 'ACCT FILE NOT OPEN: ' ACCT-ST
+              MOVE ACCT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT RPT-FILE.
+           IF NOT RPT-SUCCESS
+              DISPLAY 'RPT FILE NOT OPEN: ' RPT-ST
+              MOVE RPT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ ACCT-REC NEXT RECORD
+              AT END SET ACCT-EOF TO TRUE
+           END-READ.
+       H100-END. EXIT.
+
+      *ACCTREC SIRALI OLARAK OKUNUP DOVIZ BAZINDA BIRIKTIRILIYOR
+       H200-PROCESS.
+           PERFORM H300-ACCUMULATE
+           READ ACCT-REC NEXT RECORD
+              AT END SET ACCT-EOF TO TRUE
+           END-READ.
+       H200-END. EXIT.
+
+      *OKUNAN KAYDIN DOVIZINE GORE TABLODA ARA-TOPLAMA EKLENMESI
+       H300-ACCUMULATE.
+           PERFORM H400-FIND-CURRENCY
+           ADD 1               TO WS-CURR-COUNT (WS-TAB-SUB)
+           ADD ACCT-BALANCE    TO WS-CURR-SUBTOTAL (WS-TAB-SUB)
+           ADD 1               TO WS-GRAND-COUNT
+           ADD ACCT-BALANCE    TO WS-GRAND-TOTAL.
+       H300-END. EXIT.
+
+      *TABLODA ACCT-DVZ ARANIR, YOKSA YENI SATIR ACILIR
+       H400-FIND-CURRENCY.
+           MOVE 'N' TO WS-CURR-FOUND
+           MOVE 0   TO WS-TAB-SUB
+           PERFORM VARYING WS-TAB-SUB FROM 1 BY 1
+              UNTIL WS-TAB-SUB > WS-CURR-USED
+              IF WS-CURR-CODE (WS-TAB-SUB) = ACCT-DVZ
+                 MOVE 'Y' TO WS-CURR-FOUND
+              END-IF
+              IF CURR-FOUND
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           IF NOT CURR-FOUND
+              IF WS-CURR-USED >= 50
+                 DISPLAY 'WS-CURR-TABLE FULL - TOO MANY CURRENCIES'
+                 MOVE 16 TO RETURN-CODE
+                 PERFORM H999-PROGRAM-EXIT
+              END-IF
+              ADD 1 TO WS-CURR-USED
+              MOVE WS-CURR-USED     TO WS-TAB-SUB
+              MOVE ACCT-DVZ         TO WS-CURR-CODE (WS-TAB-SUB)
+              MOVE 0                TO WS-CURR-COUNT (WS-TAB-SUB)
+              MOVE 0                TO WS-CURR-SUBTOTAL (WS-TAB-SUB)
+           END-IF.
+       H400-END. EXIT.
+
+      *DOVIZ BAZINDA ARA-TOPLAMLARIN, TL KARSILIKLARININ VE
+      *GENEL TOPLAMIN YAZDIRILMASI
+       H500-PRINT-REPORT.
+           WRITE RPT-LINE FROM WS-HDR-LINE
+           PERFORM VARYING WS-TAB-SUB FROM 1 BY 1
+              UNTIL WS-TAB-SUB > WS-CURR-USED
+              MOVE WS-CURR-CODE     (WS-TAB-SUB) TO DTL-DVZ
+              MOVE WS-CURR-COUNT    (WS-TAB-SUB) TO DTL-COUNT
+              MOVE WS-CURR-SUBTOTAL (WS-TAB-SUB) TO DTL-BALANCE
+              MOVE WS-CURR-CODE     (WS-TAB-SUB) TO WS-CNV-DVZ
+              MOVE 0                             TO WS-CNV-AS-OF-DATE
+              MOVE WS-CURR-SUBTOTAL (WS-TAB-SUB) TO WS-CNV-BALANCE
+              PERFORM H450-CONVERT-CURRENCY
+              IF CNV-OK
+                 MOVE WS-CNV-BASE-BALANCE TO DTL-BASE-BALANCE
+                 ADD WS-CNV-BASE-BALANCE  TO WS-GRAND-BASE-TOTAL
+              ELSE
+                 MOVE 'NO RATE ON FILE' TO DTL-BASE-TEXT
+                 DISPLAY 'NO EXCHANGE RATE FOR CURRENCY: ' WS-CNV-DVZ
+              END-IF
+              WRITE RPT-LINE FROM WS-DTL-LINE
+           END-PERFORM
+           MOVE WS-GRAND-COUNT      TO TOT-COUNT
+           MOVE WS-GRAND-TOTAL      TO TOT-BALANCE
+           MOVE WS-GRAND-BASE-TOTAL TO TOT-BASE-BALANCE
+           WRITE RPT-LINE FROM WS-TOT-LINE.
+       H500-END. EXIT.
+
+      *ARA-TOPLAMIN TL KARSILIGININ PBEGCNV CAGRILARAK BULUNMASI
+       H450-CONVERT-CURRENCY.
+           CALL WS-PBEGCNV USING WS-CNV-AREA.
+       H450-END. EXIT.
+
+       H900-CLOSE-FILES.
+           CLOSE ACCT-REC
+                 RPT-FILE.
+       H900-END. EXIT.
+
+      *PROGRAM SONU
+       H999-PROGRAM-EXIT.
+           PERFORM H900-CLOSE-FILES.
+           STOP RUN.
+       H999-END. EXIT.
