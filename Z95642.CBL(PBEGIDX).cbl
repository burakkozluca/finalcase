@@ -1,6 +1,6 @@
        IDENTIFICATION DIVISION.
       *--------------------
-       PROGRAM-ID.    PBEGIDX
+       PROGRAM-ID.    PBEGIDX.
        AUTHOR.        Burak Kozluca.
       *--------------------
        ENVIRONMENT DIVISION.
@@ -12,6 +12,8 @@
                             ACCESS       RANDOM
                             RECORD       ACCT-KEY
                             STATUS       ACCT-ST.
+           SELECT AUDIT-FILE ASSIGN TO   AUDITFL
+                            STATUS       AUD-ST.
       *--------------------
        DATA DIVISION.
        FILE SECTION.
@@ -26,6 +28,21 @@
            03 ACCT-DATE             PIC 9(8)    COMP-3.
            03 ACCT-BALANCE          PIC 9(15)   COMP-3.
 
+      *HER CRUD ISLEMINDE BIR SATIR YAZILAN IZ KAYIT DOSYASI
+       FD  AUDIT-FILE RECORDING MODE F.
+       01  AUDIT-FIELDS.
+           05 AUDIT-KEY             PIC S9(05).
+           05 AUDIT-FUNC            PIC 9(01).
+           05 AUDIT-DVZ             PIC 9(03).
+           05 AUDIT-OLD-NAME        PIC X(15).
+           05 AUDIT-OLD-SURNAME     PIC X(15).
+           05 AUDIT-OLD-BALANCE     PIC 9(15).
+           05 AUDIT-NEW-NAME        PIC X(15).
+           05 AUDIT-NEW-SURNAME     PIC X(15).
+           05 AUDIT-NEW-BALANCE     PIC 9(15).
+           05 AUDIT-RC              PIC 9(02).
+           05 AUDIT-TIMESTAMP       PIC 9(14).
+
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            05 ACCT-ST               PIC 9(02).
@@ -37,6 +54,13 @@
            05 X-COUNTER             PIC 9(02)   VALUE 1.
            05 OUTPUT-VAR            PIC X(15).
            05 X-OP-COUNTER          PIC 9(02)   VALUE 1.
+           05 AUD-ST                PIC 9(02).
+              88 AUD-SUCCESS                    VALUE 00
+                                                      97.
+              88 AUD-NOTFOUND                   VALUE 35.
+           05 WS-OLD-NAME           PIC X(15).
+           05 WS-OLD-SURNAME        PIC X(15).
+           05 WS-OLD-BALANCE        PIC 9(15).
 
        LINKAGE SECTION.
        01 LS-SUB-AREA.
@@ -45,11 +69,24 @@
             88 LS-FUNC-WRITE                    VALUE 2.
             88 LS-FUNC-UPDATE                   VALUE 3.
             88 LS-FUNC-DELETE                   VALUE 4.
+            88 LS-FUNC-CREDIT                   VALUE 5.
+            88 LS-FUNC-DEBIT                    VALUE 6.
          07 LS-SUB-ID               PIC X(05).
          07 LS-SUB-ISLEM            PIC X(04).
          07 LS-SUB-RC               PIC X(02).
          07 LS-SUB-ACIKLAMA         PIC X(30).
          07 LS-SUB-DATA             PIC X(41).
+         07 LS-SUB-IN-NAME          PIC X(15).
+         07 LS-SUB-IN-SURNAME       PIC X(15).
+         07 LS-SUB-IN-DVZ           PIC 9(03).
+         07 LS-SUB-IN-DATE          PIC 9(08).
+         07 LS-SUB-IN-BALANCE       PIC 9(15).
+         07 LS-SUB-IN-AMOUNT        PIC 9(15).
+         07 LS-SUB-OUT-NAME         PIC X(15).
+         07 LS-SUB-OUT-SURNAME      PIC X(15).
+         07 LS-SUB-OUT-DVZ          PIC 9(03).
+         07 LS-SUB-OUT-DATE         PIC 9(08).
+         07 LS-SUB-OUT-BALANCE      PIC 9(15).
 
       *--------------------
        PROCEDURE DIVISION USING LS-SUB-AREA.
@@ -65,6 +102,17 @@
               MOVE ACCT-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+      *    IZ KAYIT DOSYASI HER CAGRIDA SONUNA EKLENEREK ACILIR,
+      *    ILK CAGRIDA DOSYA YOKSA YENIDEN OLUSTURULUR
+           OPEN EXTEND AUDIT-FILE.
+           IF AUD-NOTFOUND
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF (NOT AUD-SUCCESS)
+              DISPLAY 'AUDIT FILE NOT OPEN: ' AUD-ST
+              MOVE AUD-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
        H100-END. EXIT.
 
       *KEY KONTROLU YAPILARAK KAYIDIN OLUP OLMADIGI KONTROL EDILDI
@@ -76,18 +124,20 @@
            COMPUTE ACCT-ID = FUNCTION NUMVAL (LS-SUB-ID).
            READ ACCT-REC
               INVALID KEY MOVE 'Y' TO INVALID-KEY.
-           IF (ACCT-SUCCESS)
-              MOVE ACCT-ST TO RETURN-CODE
-              PERFORM H999-PROGRAM-EXIT
-           END-IF.
 
            IF INVALID-KEY NOT = 'Y'
+              MOVE ACCT-NAME    TO WS-OLD-NAME
+              MOVE ACCT-SURNAME TO WS-OLD-SURNAME
+              MOVE ACCT-BALANCE TO WS-OLD-BALANCE
               PERFORM H300-EVALUATE
+              PERFORM H350-WRITE-AUDIT
               STRING LS-SUB-ID '-' LS-SUB-ISLEM '-'
                  'RC:' ACCT-ST '-' LS-SUB-ACIKLAMA
               DELIMITED BY SIZE INTO LS-SUB-DATA
            ELSE
+              INITIALIZE WS-OLD-NAME WS-OLD-SURNAME WS-OLD-BALANCE
               PERFORM H300-EVALUATE
+              PERFORM H350-WRITE-AUDIT
               MOVE 'KAYIT BULUNAMADI' TO LS-SUB-ACIKLAMA
               STRING LS-SUB-ID '-' LS-SUB-ISLEM '-'
                  'RC:' ACCT-ST '-' LS-SUB-ACIKLAMA
@@ -95,6 +145,23 @@
            END-IF.
        H200-END. EXIT.
 
+      *H300-EVALUATE'DAKI ISLEMIN ESKI/YENI DEGERLERIYLE
+      *IZ KAYIT DOSYASINA BIR SATIR YAZILMASI
+       H350-WRITE-AUDIT.
+           MOVE ACCT-ID          TO AUDIT-KEY
+           MOVE LS-SUB-FUNC      TO AUDIT-FUNC
+           MOVE ACCT-DVZ         TO AUDIT-DVZ
+           MOVE WS-OLD-NAME      TO AUDIT-OLD-NAME
+           MOVE WS-OLD-SURNAME   TO AUDIT-OLD-SURNAME
+           MOVE WS-OLD-BALANCE   TO AUDIT-OLD-BALANCE
+           MOVE ACCT-NAME        TO AUDIT-NEW-NAME
+           MOVE ACCT-SURNAME     TO AUDIT-NEW-SURNAME
+           MOVE ACCT-BALANCE     TO AUDIT-NEW-BALANCE
+           MOVE ACCT-ST          TO AUDIT-RC
+           MOVE FUNCTION CURRENT-DATE (1:14) TO AUDIT-TIMESTAMP
+           WRITE AUDIT-FIELDS.
+       H350-END. EXIT.
+
       *EVALUATE KISMINDA ANA PROGRAMDAN GELEN ISLEM TIPINE GORE
       *ILGILI KISMIN ISLETILMESI
        H300-EVALUATE.
@@ -107,18 +174,28 @@
                  PERFORM H600-DELETE
               WHEN LS-FUNC-WRITE
                  PERFORM H700-WRITE
+              WHEN LS-FUNC-CREDIT
+                 PERFORM H800-ADJUST-BALANCE
+              WHEN LS-FUNC-DEBIT
+                 PERFORM H800-ADJUST-BALANCE
               WHEN OTHER
                  DISPLAY 'INVALID FUNC' LS-SUB-FUNC
            END-EVALUATE.
        H300-END. EXIT.
 
-      *READ ISLEMIYLE VSAMDAKI ILGILI KISIYI OKUYORUZ
+      *READ ISLEMIYLE VSAMDAKI ILGILI KISIYI OKUYUP TUM ALANLARI
+      *CIKTI ALANINA TASIYORUZ
        H400-READ-FILES.
            IF INVL-KEY
               MOVE 'READ' TO LS-SUB-ISLEM
            ELSE
               MOVE 'READ' TO LS-SUB-ISLEM
               MOVE 'KAYIT OKUNDU' TO LS-SUB-ACIKLAMA
+              MOVE ACCT-NAME      TO LS-SUB-OUT-NAME
+              MOVE ACCT-SURNAME   TO LS-SUB-OUT-SURNAME
+              MOVE ACCT-DVZ       TO LS-SUB-OUT-DVZ
+              MOVE ACCT-DATE      TO LS-SUB-OUT-DATE
+              MOVE ACCT-BALANCE   TO LS-SUB-OUT-BALANCE
            END-IF.
        H400-END. EXIT.
 
@@ -165,22 +242,59 @@
        H600-END. EXIT.
 
       *WRITE ISLEMINDE YENI BIR KULLANICI OLUSTURUYORUZ
-      *YENI KULLANICININ BILGILERI KENDI BILGILERIMIZI ICERIYOR
+      *KULLANICI BILGILERI GIRDI DOSYASINDAN GELEN
+      *ISIM/SOYISIM/DOVIZ/TARIH/BAKIYE ALANLARINDAN ALINIR
        H700-WRITE.
            IF INVL-KEY
               MOVE 'WRIT' TO LS-SUB-ISLEM
            ELSE
-              DISPLAY 'WRITE YAPTI'
               MOVE 'WRIT' TO LS-SUB-ISLEM
-              MOVE 'BURAK' TO ACCT-NAME
-              MOVE 'KOZLUCA' TO ACCT-SURNAME
+              MOVE LS-SUB-IN-NAME    TO ACCT-NAME
+              MOVE LS-SUB-IN-SURNAME TO ACCT-SURNAME
+              MOVE LS-SUB-IN-DVZ     TO ACCT-DVZ
+              MOVE LS-SUB-IN-DATE    TO ACCT-DATE
+              MOVE LS-SUB-IN-BALANCE TO ACCT-BALANCE
               MOVE 'KAYIT EKLENDI' TO LS-SUB-ACIKLAMA
               REWRITE ACCT-FIELDS
            END-IF.
        H700-END. EXIT.
       
+      *CREDIT/DEBIT ISLEMIYLE ACCT-BALANCE UZERINDE TUTAR
+      *EKLEME/CIKARMA YAPILIP KAYIT VSAMA GERI YAZILIYOR
+       H800-ADJUST-BALANCE.
+           IF INVL-KEY
+              IF LS-FUNC-CREDIT
+                 MOVE 'CRDT' TO LS-SUB-ISLEM
+              ELSE
+                 MOVE 'DBIT' TO LS-SUB-ISLEM
+              END-IF
+           ELSE
+              IF LS-FUNC-CREDIT
+                 MOVE 'CRDT' TO LS-SUB-ISLEM
+                 ADD LS-SUB-IN-AMOUNT TO ACCT-BALANCE
+                 MOVE 'BAKIYE ARTIRILDI' TO LS-SUB-ACIKLAMA
+                 REWRITE ACCT-FIELDS
+              ELSE
+                 MOVE 'DBIT' TO LS-SUB-ISLEM
+                 IF LS-SUB-IN-AMOUNT > ACCT-BALANCE
+                    MOVE 'YETERSIZ BAKIYE' TO LS-SUB-ACIKLAMA
+                 ELSE
+                    SUBTRACT LS-SUB-IN-AMOUNT FROM ACCT-BALANCE
+                    MOVE 'BAKIYE AZALTILDI' TO LS-SUB-ACIKLAMA
+                    REWRITE ACCT-FIELDS
+                 END-IF
+              END-IF
+              MOVE ACCT-NAME      TO LS-SUB-OUT-NAME
+              MOVE ACCT-SURNAME   TO LS-SUB-OUT-SURNAME
+              MOVE ACCT-DVZ       TO LS-SUB-OUT-DVZ
+              MOVE ACCT-DATE      TO LS-SUB-OUT-DATE
+              MOVE ACCT-BALANCE   TO LS-SUB-OUT-BALANCE
+           END-IF.
+       H800-END. EXIT.
+
       *PROGRAM SONU
        H999-PROGRAM-EXIT.
-           CLOSE ACCT-REC.
+           CLOSE ACCT-REC
+                 AUDIT-FILE.
            EXIT PROGRAM.
        H999-END. EXIT.
