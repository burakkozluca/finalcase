@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+      *--------------------
+       PROGRAM-ID.    PBEGACT.
+       AUTHOR.        Burak Kozluca.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO   AUDITFL
+                            STATUS       AUD-ST.
+           SELECT RPT-FILE  ASSIGN TO    ACTRPT
+                            STATUS       RPT-ST.
+       DATA DIVISION.
+      *--------------------
+       FILE SECTION.
+      *PBEGIDX ILE AYNI DUZENDEKI IZ KAYIT DOSYASI
+       FD  AUDIT-FILE RECORDING MODE F.
+       01  AUDIT-FIELDS.
+           05 AUDIT-KEY             PIC S9(05).
+           05 AUDIT-FUNC            PIC 9(01).
+              88 AUDIT-FUNC-WRITE               VALUE 2.
+              88 AUDIT-FUNC-DELETE              VALUE 4.
+           05 AUDIT-DVZ             PIC 9(03).
+           05 AUDIT-OLD-NAME        PIC X(15).
+           05 AUDIT-OLD-SURNAME     PIC X(15).
+           05 AUDIT-OLD-BALANCE     PIC 9(15).
+           05 AUDIT-NEW-NAME        PIC X(15).
+           05 AUDIT-NEW-SURNAME     PIC X(15).
+           05 AUDIT-NEW-BALANCE     PIC 9(15).
+           05 AUDIT-RC              PIC 9(02).
+              88 AUDIT-SUCCESS                  VALUE 00
+                                                      97.
+           05 AUDIT-TIMESTAMP       PIC 9(14).
+
+       FD  RPT-FILE RECORDING MODE F.
+       01  RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 AUD-ST                PIC 9(02).
+              88 AUD-EOF                        VALUE 10.
+              88 AUD-SUCCESS                    VALUE 00
+                                                      97.
+           05 RPT-ST                PIC 9(02).
+              88 RPT-SUCCESS                    VALUE 00
+                                                      97.
+           05 WS-OPEN-COUNT         PIC 9(07)   VALUE 0.
+           05 WS-CLOSE-COUNT        PIC 9(07)   VALUE 0.
+
+      *RAPORUN KAPSADIGI DONEM - SYSIN'DEN TEK KART OLARAK OKUNUR:
+      *YYYYMMDD-YYYYMMDD. KART BOSSA (PARM VERILMEMISSE) VARSAYILAN
+      *DEGERLER KORUNUR VE TUM TARIHCE RAPORLANIR
+       01  WS-PERIOD-CARD           PIC X(17)   VALUE SPACES.
+       01  WS-PERIOD-AREA.
+           05 WS-PERIOD-FROM        PIC 9(08)   VALUE 0.
+           05 WS-PERIOD-TO          PIC 9(08)   VALUE 99999999.
+           05 WS-AUDIT-DATE         PIC 9(08).
+
+       01  WS-HDR-LINE.
+           05 FILLER                PIC X(50) VALUE
+              'ISLEM  ACCT-ID  ISIM           SOYISIM        DVZ'.
+           05 FILLER                PIC X(30) VALUE
+              '  BAKIYE'.
+       01  WS-DTL-LINE.
+           05 DTL-ISLEM             PIC X(07).
+           05 DTL-ID                PIC S9(05).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 DTL-NAME              PIC X(15).
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 DTL-SURNAME           PIC X(15).
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 DTL-DVZ               PIC 9(03).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 DTL-BALANCE           PIC Z(14)9.
+           05 FILLER                PIC X(13) VALUE SPACES.
+       01  WS-SUM-LINE.
+           05 FILLER                PIC X(20) VALUE
+              'ACILAN HESAP SAYISI:'.
+           05 SUM-OPEN-COUNT        PIC Z,ZZZ,ZZ9.
+           05 FILLER                PIC X(23) VALUE
+              '  KAPANAN HESAP SAYISI:'.
+           05 SUM-CLOSE-COUNT       PIC Z,ZZZ,ZZ9.
+           05 FILLER                PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-PROCESS UNTIL AUD-EOF.
+           PERFORM H500-PRINT-SUMMARY.
+           PERFORM H999-PROGRAM-EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT AUDIT-FILE.
+           IF NOT AUD-SUCCESS
+              DISPLAY 'AUDIT FILE NOT OPEN: ' AUD-ST
+              MOVE AUD-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT RPT-FILE.
+           IF NOT RPT-SUCCESS
+              DISPLAY 'RPT FILE NOT OPEN: ' RPT-ST
+              MOVE RPT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           PERFORM H110-ACCEPT-PERIOD.
+           WRITE RPT-LINE FROM WS-HDR-LINE.
+           READ AUDIT-FILE
+              AT END SET AUD-EOF TO TRUE
+           END-READ.
+       H100-END. EXIT.
+
+      *TEK SYSIN KARTI YYYYMMDD-YYYYMMDD BICIMINDE OKUNUP TIRE
+      *KARAKTERINDEN AYRISTIRILIYOR. KART BOSSA WS-PERIOD-FROM/TO
+      *ICIN YUKARIDAKI VARSAYILAN DEGERLER DEGISTIRILMEDEN KALIR
+       H110-ACCEPT-PERIOD.
+           ACCEPT WS-PERIOD-CARD FROM SYSIN.
+           IF WS-PERIOD-CARD NOT = SPACES
+              UNSTRING WS-PERIOD-CARD DELIMITED BY '-'
+                 INTO WS-PERIOD-FROM WS-PERIOD-TO
+              END-UNSTRING
+           END-IF.
+       H110-END. EXIT.
+
+      *IZ KAYIT DOSYASI SIRALI OKUNUP SADECE ISTENEN DONEME DUSEN
+      *BASARILI W/D ISLEMLERI RAPORA YAZDIRILIYOR
+       H200-PROCESS.
+           MOVE AUDIT-TIMESTAMP (1:8) TO WS-AUDIT-DATE
+           IF AUDIT-SUCCESS AND
+              (AUDIT-FUNC-WRITE OR AUDIT-FUNC-DELETE) AND
+              WS-AUDIT-DATE >= WS-PERIOD-FROM AND
+              WS-AUDIT-DATE <= WS-PERIOD-TO
+              PERFORM H300-WRITE-DETAIL
+           END-IF
+           READ AUDIT-FILE
+              AT END SET AUD-EOF TO TRUE
+           END-READ.
+       H200-END. EXIT.
+
+      *ACILAN (W) VEYA KAPANAN (D) HESAP SATIRININ YAZDIRILMASI
+       H300-WRITE-DETAIL.
+           IF AUDIT-FUNC-WRITE
+              MOVE 'ACILDI' TO DTL-ISLEM
+              MOVE AUDIT-NEW-NAME    TO DTL-NAME
+              MOVE AUDIT-NEW-SURNAME TO DTL-SURNAME
+              MOVE AUDIT-NEW-BALANCE TO DTL-BALANCE
+              ADD 1 TO WS-OPEN-COUNT
+           ELSE
+              MOVE 'KAPANDI' TO DTL-ISLEM
+              MOVE AUDIT-OLD-NAME    TO DTL-NAME
+              MOVE AUDIT-OLD-SURNAME TO DTL-SURNAME
+              MOVE AUDIT-OLD-BALANCE TO DTL-BALANCE
+              ADD 1 TO WS-CLOSE-COUNT
+           END-IF
+           MOVE AUDIT-KEY TO DTL-ID
+           MOVE AUDIT-DVZ TO DTL-DVZ
+           WRITE RPT-LINE FROM WS-DTL-LINE.
+       H300-END. EXIT.
+
+      *DONEM ICINDE ACILAN VE KAPANAN HESAP SAYILARININ OZETI
+       H500-PRINT-SUMMARY.
+           MOVE WS-OPEN-COUNT  TO SUM-OPEN-COUNT
+           MOVE WS-CLOSE-COUNT TO SUM-CLOSE-COUNT
+           WRITE RPT-LINE FROM WS-SUM-LINE.
+       H500-END. EXIT.
+
+       H900-CLOSE-FILES.
+           CLOSE AUDIT-FILE
+                 RPT-FILE.
+       H900-END. EXIT.
+
+      *PROGRAM SONU
+       H999-PROGRAM-EXIT.
+           PERFORM H900-CLOSE-FILES.
+           STOP RUN.
+       H999-END. EXIT.
