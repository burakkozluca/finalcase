@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+      *--------------------
+       PROGRAM-ID.    PBEGCNV.
+       AUTHOR.        Burak Kozluca.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *DOVIZ+GECERLILIK TARIHI BILESIK ANAHTARI, TARIH BAZINDA
+      *KUR ARAMASI YAPILABILMESI ICIN ACCESS DYNAMIC
+           SELECT RATE-FILE ASSIGN TO   EXCHRATE
+                            ORGANIZATION INDEXED
+                            ACCESS       DYNAMIC
+                            RECORD       RATE-KEY
+                            STATUS       RATE-ST.
+       DATA DIVISION.
+      *--------------------
+       FILE SECTION.
+      *DOVIZ KURU REFERANS DOSYASI: DOVIZ KODU, GECERLILIK
+      *TARIHI VE TL BAZ KURU
+       FD  RATE-FILE.
+       01  RATE-FIELDS.
+           03 RATE-KEY.
+              05 RATE-DVZ           PIC 9(03).
+              05 RATE-EFF-DATE      PIC 9(8)    COMP-3.
+           03 RATE-VALUE            PIC 9(07)V9(06) COMP-3.
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 RATE-ST               PIC 9(02).
+              88 RATE-SUCCESS                   VALUE 00
+                                                      97.
+           05 INVALID-KEY           PIC X(01).
+              88 INVL-KEY                       VALUE 'Y'.
+           05 WS-TL-DVZ             PIC 9(03)   VALUE 949.
+
+       LINKAGE SECTION.
+       01 LS-CNV-AREA.
+         07 LS-CNV-DVZ              PIC 9(03).
+         07 LS-CNV-AS-OF-DATE       PIC 9(08).
+         07 LS-CNV-BALANCE          PIC 9(15).
+         07 LS-CNV-BASE-BALANCE     PIC 9(15).
+         07 LS-CNV-RATE             PIC 9(07)V9(06).
+         07 LS-CNV-EFF-DATE         PIC 9(08).
+         07 LS-CNV-RC               PIC X(02).
+            88 LS-CNV-OK                        VALUE '00'.
+            88 LS-CNV-NOTFOUND                  VALUE '35'.
+
+      *--------------------
+       PROCEDURE DIVISION USING LS-CNV-AREA.
+
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-CONVERT.
+           PERFORM H999-PROGRAM-EXIT.
+       H100-OPEN-FILES.
+           OPEN INPUT RATE-FILE.
+           IF (NOT RATE-SUCCESS)
+              DISPLAY 'RATE FILE NOT OPEN: ' RATE-ST
+              MOVE RATE-ST TO LS-CNV-RC
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+
+      *TL ISE KUR ARAMAYA GEREK YOK. DIGER DOVIZLER ICIN, CAGIRANIN
+      *VERDIGI GECERLILIK TARIHINE (LS-CNV-AS-OF-DATE) ESIT VEYA ONDAN
+      *ONCEKI EN SON KURU BULMAK ICIN DOSYA BILESIK ANAHTARDA
+      *(DOVIZ+TARIH) GERI DOGRU ARANIR. TARIH VERILMEMISSE (SIFIR)
+      *BUGUNUN TARIHI KULLANILIR.
+       H200-CONVERT.
+           INITIALIZE INVALID-KEY
+           IF LS-CNV-AS-OF-DATE = 0
+              MOVE FUNCTION CURRENT-DATE (1:8) TO LS-CNV-AS-OF-DATE
+           END-IF
+           IF LS-CNV-DVZ = WS-TL-DVZ
+              MOVE 1                  TO LS-CNV-RATE
+              MOVE LS-CNV-BALANCE     TO LS-CNV-BASE-BALANCE
+              MOVE LS-CNV-AS-OF-DATE  TO LS-CNV-EFF-DATE
+              SET LS-CNV-OK           TO TRUE
+           ELSE
+              MOVE LS-CNV-DVZ         TO RATE-DVZ
+              MOVE LS-CNV-AS-OF-DATE  TO RATE-EFF-DATE
+              START RATE-FILE KEY IS NOT GREATER THAN RATE-KEY
+                 INVALID KEY MOVE 'Y' TO INVALID-KEY
+              END-START
+              IF NOT INVL-KEY
+                 READ RATE-FILE NEXT RECORD
+                    AT END MOVE 'Y' TO INVALID-KEY
+                 END-READ
+              END-IF
+              IF INVL-KEY OR RATE-DVZ NOT = LS-CNV-DVZ
+                 MOVE 0               TO LS-CNV-RATE LS-CNV-BASE-BALANCE
+                 MOVE 0               TO LS-CNV-EFF-DATE
+                 SET LS-CNV-NOTFOUND  TO TRUE
+              ELSE
+                 MOVE RATE-VALUE      TO LS-CNV-RATE
+                 MOVE RATE-EFF-DATE   TO LS-CNV-EFF-DATE
+                 COMPUTE LS-CNV-BASE-BALANCE ROUNDED =
+                    LS-CNV-BALANCE * RATE-VALUE
+                 SET LS-CNV-OK        TO TRUE
+              END-IF
+           END-IF.
+       H200-END. EXIT.
+
+      *PROGRAM SONU
+       H999-PROGRAM-EXIT.
+           CLOSE RATE-FILE.
+           EXIT PROGRAM.
+       H999-END. EXIT.
