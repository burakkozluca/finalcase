@@ -1,6 +1,6 @@
        IDENTIFICATION DIVISION.
       *--------------------
-       PROGRAM-ID.    PBEGFNL
+       PROGRAM-ID.    PBEGFNL.
        AUTHOR.        Burak Kozluca.
       *--------------------
        ENVIRONMENT DIVISION.
@@ -11,17 +11,45 @@
                             STATUS       OUT-ST.
            SELECT INP-FILE  ASSIGN TO    INPFILE
                             STATUS       INP-ST.
+           SELECT CHKPT-FILE ASSIGN TO   CHKPTFL
+                            STATUS       CHKPT-ST.
+           SELECT REJ-FILE  ASSIGN TO    REJFILE
+                            STATUS       REJ-ST.
        DATA DIVISION.
       *--------------------
        FILE SECTION.
        FD  OUT-LINE RECORDING MODE F.
        01  OUT-FIELDS.
            05 OUT-DATA                PIC X(41).
+           05 OUT-ACCT-NAME           PIC X(15).
+           05 OUT-ACCT-SURNAME        PIC X(15).
+           05 OUT-ACCT-DVZ            PIC 9(03).
+           05 OUT-ACCT-DATE           PIC 9(08).
+           05 OUT-ACCT-BALANCE        PIC 9(15).
 
        FD  INP-FILE RECORDING MODE F.
        01  INP-FIELDS.
            05 INP-ISLEM-TIPI          PIC X(01).
            05 INP-ID                  PIC X(05).
+           05 INP-NAME                PIC X(15).
+           05 INP-SURNAME             PIC X(15).
+           05 INP-DVZ                 PIC 9(03).
+           05 INP-DATE                PIC 9(08).
+           05 INP-BALANCE             PIC 9(15).
+           05 INP-AMOUNT              PIC 9(15).
+
+      *YENIDEN BASLATMA ICIN ISLENEN KAYIT SAYISININ TUTULDUGU DOSYA
+       FD  CHKPT-FILE RECORDING MODE F.
+       01  CHKPT-RECORD.
+           05 CHKPT-COUNT             PIC 9(08).
+
+      *TANINMAYAN ISLEM KODU VEYA GECERSIZ ID ILE REDDEDILEN
+      *KAYITLARIN YAZILDIGI SUSPENSE DOSYASI
+       FD  REJ-FILE RECORDING MODE F.
+       01  REJ-FIELDS.
+           05 REJ-CODE                PIC X(01).
+           05 REJ-ID                  PIC X(05).
+           05 REJ-REASON              PIC X(30).
 
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
@@ -37,49 +65,133 @@
               88 WS-ISLEM-TIPI-VALID             VALUE 1 THRU 9.
            05 INVALID-KEY             PIC X(01).
               88 INVL-KEY                        VALUE 'Y'.
+           05 CHKPT-ST                PIC 9(02).
+              88 CHKPT-EOF                       VALUE 10.
+              88 CHKPT-SUCCESS                   VALUE 00
+                                                       97.
+              88 CHKPT-NOTFOUND                  VALUE 35.
+           05 WS-CHKPT-INTERVAL       PIC 9(08)  VALUE 1000.
+           05 WS-RESTART-COUNT       PIC 9(08)  VALUE 0.
+           05 WS-REC-COUNT           PIC 9(08)  VALUE 0.
+           05 REJ-ST                 PIC 9(02).
+              88 REJ-SUCCESS                     VALUE 00
+                                                       97.
+           05 WS-VALID-TRANS         PIC X(01)  VALUE 'Y'.
+              88 VALID-TRANS                     VALUE 'Y'.
+           05 WS-REJ-REASON          PIC X(30).
+      *ACCT-ID S9(05) COMP-3'IN TASIYABILECEGI TAM ARALIK - INP-ID
+      *BU ARALIGIN DISINDA (SIFIR YA DA 5 HANEYI ASAN) OLAMAZ
+           05 WS-ID-NUM              PIC 9(05).
+              88 WS-ID-IN-RANGE                  VALUE 1 THRU 99999.
            05 WS-SUB-AREA.
               07 WS-SUB-FUNC          PIC 9(01).
                  88 WS-FUNC-READ                 VALUE 1.
                  88 WS-FUNC-WRITE                VALUE 2.
                  88 WS-FUNC-UPDATE               VALUE 3.
                  88 WS-FUNC-DELETE               VALUE 4.
+                 88 WS-FUNC-CREDIT               VALUE 5.
+                 88 WS-FUNC-DEBIT                VALUE 6.
               07 WS-SUB-ID            PIC X(05).
               07 WS-SUB-ISLEM         PIC X(04).
               07 WS-SUB-RC            PIC X(02).
               07 WS-SUB-ACIKLAMA      PIC X(30).
               07 WS-SUB-DATA          PIC X(41).
+              07 WS-SUB-IN-NAME       PIC X(15).
+              07 WS-SUB-IN-SURNAME    PIC X(15).
+              07 WS-SUB-IN-DVZ        PIC 9(03).
+              07 WS-SUB-IN-DATE       PIC 9(08).
+              07 WS-SUB-IN-BALANCE    PIC 9(15).
+              07 WS-SUB-IN-AMOUNT     PIC 9(15).
+              07 WS-SUB-OUT-NAME      PIC X(15).
+              07 WS-SUB-OUT-SURNAME   PIC X(15).
+              07 WS-SUB-OUT-DVZ       PIC 9(03).
+              07 WS-SUB-OUT-DATE      PIC 9(08).
+              07 WS-SUB-OUT-BALANCE   PIC 9(15).
 
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM H100-OPEN-FILES.
            PERFORM H200-PROCESS UNTIL INP-EOF.
+           PERFORM H170-RESET-CHECKPOINT.
            PERFORM H999-PROGRAM-EXIT.
        
        H100-OPEN-FILES.
            OPEN INPUT INP-FILE.
-           IF NOT INP-SUCCESS 
+           IF NOT INP-SUCCESS
               DISPLAY 'UNABLE TO OPEN INP-FILE: ' INP-ST
               MOVE INP-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
-           OPEN OUTPUT OUT-LINE.
-           IF NOT OUT-SUCCESS 
+           PERFORM H120-OPEN-CHECKPOINT.
+           IF WS-RESTART-COUNT > 0
+              OPEN EXTEND OUT-LINE
+           ELSE
+              OPEN OUTPUT OUT-LINE
+           END-IF.
+           IF NOT OUT-SUCCESS
               DISPLAY 'UNABLE TO OPEN OUT-FILE: ' OUT-ST
               MOVE OUT-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+           IF WS-RESTART-COUNT > 0
+              OPEN EXTEND REJ-FILE
+           ELSE
+              OPEN OUTPUT REJ-FILE
+           END-IF.
+           IF NOT REJ-SUCCESS
+              DISPLAY 'UNABLE TO OPEN REJ-FILE: ' REJ-ST
+              MOVE REJ-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
            READ INP-FILE.
-           IF NOT INP-SUCCESS 
+           IF NOT INP-SUCCESS
               DISPLAY 'UNABLE TO READ INP-FILE: ' INP-ST
               MOVE INP-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+           IF WS-RESTART-COUNT > 0
+              DISPLAY 'RESTARTING AFTER RECORD: ' WS-RESTART-COUNT
+              PERFORM H150-SKIP-PROCESSED
+           END-IF.
        H100-END. EXIT.
 
+      *ONCEKI CALISMADAN KALAN CHECKPOINT SAYACININ OKUNMASI,
+      *DOSYA YOKSA SIFIRDAN BASLANIR
+       H120-OPEN-CHECKPOINT.
+           OPEN INPUT CHKPT-FILE.
+           IF CHKPT-SUCCESS
+              PERFORM UNTIL CHKPT-EOF
+                 READ CHKPT-FILE
+                    AT END SET CHKPT-EOF TO TRUE
+                    NOT AT END MOVE CHKPT-COUNT TO WS-RESTART-COUNT
+                 END-READ
+              END-PERFORM
+              CLOSE CHKPT-FILE
+              OPEN EXTEND CHKPT-FILE
+           ELSE
+              OPEN OUTPUT CHKPT-FILE
+           END-IF.
+       H120-END. EXIT.
+
+      *ONCEKI CALISMADA ISLENMIS OLAN KAYITLARIN TEKRAR
+      *ISLENMEDEN ATLANMASI
+       H150-SKIP-PROCESSED.
+           PERFORM UNTIL WS-REC-COUNT >= WS-RESTART-COUNT
+              OR INP-EOF
+              ADD 1 TO WS-REC-COUNT
+              READ INP-FILE
+                 AT END SET INP-EOF TO TRUE
+              END-READ
+           END-PERFORM.
+       H150-END. EXIT.
+
       *INP-FILE'DAKI ISLEM TIPINE GORE GEREKLI FONKSIYON TRUE YAPILDI
       *BU ISLEMIN ARDINDAN GEREKLI TUM DEGERLERI KULLANARAK
       *ALT-PROGRAM CAGIRILDI ARDINDAN OUT DOSYASINA YAZDIRILDI.
        H200-PROCESS.
+           MOVE 'Y' TO WS-VALID-TRANS
+           INITIALIZE WS-SUB-OUT-NAME WS-SUB-OUT-SURNAME
+              WS-SUB-OUT-DVZ WS-SUB-OUT-DATE WS-SUB-OUT-BALANCE
            MOVE INP-ID TO WS-SUB-ID
            EVALUATE INP-ISLEM-TIPI
               WHEN 'R'
@@ -88,20 +200,98 @@
                  SET WS-FUNC-UPDATE TO TRUE
               WHEN 'W'
                  SET WS-FUNC-WRITE  TO TRUE
+                 MOVE INP-NAME      TO WS-SUB-IN-NAME
+                 MOVE INP-SURNAME   TO WS-SUB-IN-SURNAME
+                 MOVE INP-DVZ       TO WS-SUB-IN-DVZ
+                 MOVE INP-DATE      TO WS-SUB-IN-DATE
+                 MOVE INP-BALANCE   TO WS-SUB-IN-BALANCE
               WHEN 'D'
                  SET WS-FUNC-DELETE TO TRUE
+              WHEN 'C'
+                 SET WS-FUNC-CREDIT TO TRUE
+                 MOVE INP-AMOUNT    TO WS-SUB-IN-AMOUNT
+              WHEN 'B'
+                 SET WS-FUNC-DEBIT  TO TRUE
+                 MOVE INP-AMOUNT    TO WS-SUB-IN-AMOUNT
               WHEN OTHER
-                 DISPLAY 'INVALID FUNCTION'
+                 MOVE 'N' TO WS-VALID-TRANS
+                 MOVE 'INVALID FUNCTION CODE' TO WS-REJ-REASON
            END-EVALUATE.
-           CALL WS-PBEGIDX USING WS-SUB-AREA.
-           MOVE WS-SUB-DATA TO OUT-DATA
-           WRITE OUT-FIELDS
+           IF VALID-TRANS
+              PERFORM H210-VALIDATE-ID
+           END-IF
+           IF VALID-TRANS
+              PERFORM H220-CALL-SUBPROGRAM
+           ELSE
+              PERFORM H250-REJECT-TRANS
+           END-IF
+           ADD 1 TO WS-REC-COUNT
+           IF FUNCTION MOD (WS-REC-COUNT WS-CHKPT-INTERVAL) = 0
+              PERFORM H160-WRITE-CHECKPOINT
+           END-IF
            READ INP-FILE.
        H200-END. EXIT.
 
+      *INP-ID'NIN PBEGIDX'IN NUMVAL HESABINA GITMEDEN ONCE SAYISAL
+      *OLDUGU VE ACCT-ID'NIN TASIYABILECEGI ARALIKTA (1-99999)
+      *KALDIGI KONTROL EDILIYOR
+       H210-VALIDATE-ID.
+           IF INP-ID IS NOT NUMERIC
+              MOVE 'N' TO WS-VALID-TRANS
+              MOVE 'INVALID OR OUT OF RANGE ID' TO WS-REJ-REASON
+           ELSE
+              MOVE INP-ID TO WS-ID-NUM
+              IF NOT WS-ID-IN-RANGE
+                 MOVE 'N' TO WS-VALID-TRANS
+                 MOVE 'INVALID OR OUT OF RANGE ID' TO WS-REJ-REASON
+              END-IF
+           END-IF.
+       H210-END. EXIT.
+
+      *GECERLI ISLEMLERIN ALT-PROGRAMA GONDERILMESI
+       H220-CALL-SUBPROGRAM.
+           CALL WS-PBEGIDX USING WS-SUB-AREA.
+           MOVE WS-SUB-DATA        TO OUT-DATA
+           MOVE WS-SUB-OUT-NAME    TO OUT-ACCT-NAME
+           MOVE WS-SUB-OUT-SURNAME TO OUT-ACCT-SURNAME
+           MOVE WS-SUB-OUT-DVZ     TO OUT-ACCT-DVZ
+           MOVE WS-SUB-OUT-DATE    TO OUT-ACCT-DATE
+           MOVE WS-SUB-OUT-BALANCE TO OUT-ACCT-BALANCE
+           WRITE OUT-FIELDS.
+       H220-END. EXIT.
+
+      *TANINMAYAN ISLEM KODUNUN ALT-PROGRAMA GONDERILMEDEN
+      *SUSPENSE DOSYASINA YAZILMASI
+       H250-REJECT-TRANS.
+           MOVE INP-ISLEM-TIPI TO REJ-CODE
+           MOVE INP-ID         TO REJ-ID
+           MOVE WS-REJ-REASON  TO REJ-REASON
+           WRITE REJ-FIELDS.
+       H250-END. EXIT.
+
+      *HER N KAYITTA BIR ISLENEN KAYIT SAYISININ CHECKPOINT
+      *DOSYASINA YAZILMASI
+       H160-WRITE-CHECKPOINT.
+           MOVE WS-REC-COUNT TO CHKPT-COUNT
+           WRITE CHKPT-RECORD.
+       H160-END. EXIT.
+
+      *TUM KAYITLAR TEMIZ SEKILDE ISLENDIGINDE BIR SONRAKI
+      *CALISMANIN BASTAN BASLAMASI ICIN CHECKPOINT SIFIRLANIR
+       H170-RESET-CHECKPOINT.
+           CLOSE CHKPT-FILE.
+           OPEN OUTPUT CHKPT-FILE.
+           MOVE 0 TO CHKPT-COUNT
+           WRITE CHKPT-RECORD.
+           CLOSE CHKPT-FILE.
+           OPEN EXTEND CHKPT-FILE.
+       H170-END. EXIT.
+
        H300-CLOSE-FILES.
            CLOSE OUT-LINE
-                 INP-FILE.
+                 INP-FILE
+                 REJ-FILE
+                 CHKPT-FILE.
        H300-END. EXIT.
        
       *PROGRAM SONU
